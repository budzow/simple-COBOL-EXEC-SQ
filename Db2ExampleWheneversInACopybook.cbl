@@ -2,37 +2,211 @@
        PROGRAM-ID. Db2ExampleWheneversInACopybook.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XE-AUDIT-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO RESTARTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DB2W-RESTART-FILE-STATUS.
+           SELECT EXCEPTION-QUEUE-FILE ASSIGN TO EXCPTNQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XE-EXCQ-FILE-STATUS.
+           SELECT SQLCA-DUMP-FILE ASSIGN TO SQLCADMP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XE-SCA-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO SQLXCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XE-CTL-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       COPY XAUDFD.
+       COPY XCKPFD.
+       COPY XEXCFD.
+       COPY XSCAFD.
+       COPY XCTLFD.
+
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY XSQLWS.
+
+      * Restart point: the number of the last EXEC SQL statement that
+      * completed successfully on a prior run. Read at the top of the
+      * PROCEDURE DIVISION, rewritten after each statement succeeds,
+      * so a resubmitted job skips statements already done.
+       01  DB2W-RESTART-FILE-STATUS    PIC X(02) VALUE '00'.
+       01  DB2W-LAST-STMT-NBR          PIC 9(02) VALUE ZERO.
+       COPY XDYNWS.
+
+      * Table/view name is supplied by the caller as a JCL PARM (or by
+      * a CALLing program) so this skeleton can be pointed at any
+      * table without hand-copying the program. No PARM means the
+      * SYSIBM.SYSDUMMY1 smoke-test default is used.
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH          PIC S9(04) COMP.
+           05  LK-PARM-DATA            PIC X(30).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+           MOVE 'DB2EXWIC' TO XE-PROGRAM-ID
+           PERFORM DB2W-GET-TABLE-NAME
+           PERFORM X009-LOAD-CONTROL-TABLE
+           OPEN EXTEND AUDIT-LOG-FILE
+           OPEN EXTEND EXCEPTION-QUEUE-FILE
+           OPEN EXTEND SQLCA-DUMP-FILE
+           PERFORM DB2W-READ-RESTART-POINT
            COPY WHENEVERS
-		   
-      * When WHENEVER directives are in a copybook (WHENEVERS)
-      * the issue are raised for the first SQL
-           EXEC SQL
-               SELECT 1 FROM SYSIBM.SYSDUMMY1
-           END-EXEC.
 
-      * ...and the second...
+      * WHENEVER directives brought in by a COPY only protect the
+      * EXEC SQL statement immediately following that COPY - not every
+      * EXEC SQL after it - so every STMTn-SELECT and STMTn-10-RUN
+      * paragraph below re-COPYs WHENEVERS itself right before its own
+      * EXEC SQL instead of relying on this one at the top. That is
+      * what keeps this program from reproducing the scope bug its
+      * name and header comment describe.
+      *
+      * Each STMTn-SELECT is skipped once DB2W-LAST-STMT-NBR (read from
+      * the restart file above) shows it already completed on a prior
+      * run, so a resubmit after a mid-run failure picks up where the
+      * last one left off instead of redoing work that already
+      * committed.
+           IF DB2W-LAST-STMT-NBR < 1
+               PERFORM STMT1-SELECT THRU STMT1-EXIT
+           END-IF
+
+           IF DB2W-LAST-STMT-NBR < 2
+               PERFORM STMT2-SELECT THRU STMT2-EXIT
+           END-IF
+
+           IF DB2W-LAST-STMT-NBR < 3
+               PERFORM STMT3-SELECT THRU STMT3-EXIT
+           END-IF
+
+      * All statements are done - reset the restart point so the next
+      * run starts from the beginning again instead of finding a
+      * checkpoint that says there is nothing left to do. A resubmit
+      * after an abend never reaches this line, so a genuine restart
+      * is unaffected.
+           MOVE ZERO TO DB2W-LAST-STMT-NBR
+           PERFORM DB2W-WRITE-CHECKPOINT
+
+           CLOSE AUDIT-LOG-FILE
+           CLOSE EXCEPTION-QUEUE-FILE
+           CLOSE SQLCA-DUMP-FILE
+           MOVE XE-WORST-RC TO RETURN-CODE
+           STOP RUN.
+
+      * Derives the table/view name to check from the incoming PARM.
+       DB2W-GET-TABLE-NAME.
+           MOVE 'SYSIBM.SYSDUMMY1' TO XE-TABLE-NAME
+           IF LK-PARM-LENGTH > ZERO AND LK-PARM-LENGTH <= 30
+               MOVE LK-PARM-DATA(1:LK-PARM-LENGTH) TO XE-TABLE-NAME
+           END-IF.
+       DB2W-GET-TABLE-NAME-EXIT.
+           EXIT.
+
+      * Reads the restart point written by the prior run, if any. A
+      * missing or empty restart file simply means "start from
+      * statement one" - it is not an error.
+       DB2W-READ-RESTART-POINT.
+           MOVE ZERO TO DB2W-LAST-STMT-NBR
+           OPEN INPUT RESTART-FILE
+           IF DB2W-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RST-LAST-STMT-NBR TO DB2W-LAST-STMT-NBR
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+       DB2W-READ-RESTART-POINT-EXIT.
+           EXIT.
+
+      * Rewrites the restart file with the number of the statement
+      * that has just completed successfully.
+       DB2W-WRITE-CHECKPOINT.
+           MOVE 'DB2EXWIC' TO RST-PROGRAM-ID
+           MOVE DB2W-LAST-STMT-NBR TO RST-LAST-STMT-NBR
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-REC
+           CLOSE RESTART-FILE.
+       DB2W-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      * A deadlock/timeout SQLCODE of -911 or -913 from X001-SQL-ERROR
+      * sets XE-RETRY-NEEDED so the statement below runs again instead
+      * of the whole job abending on the first contention blip.
+       STMT1-SELECT.
+           MOVE 'SELECT-1' TO XE-CURRENT-STMT-ID
+           MOVE ZERO TO XE-RETRY-COUNT
+           SET XE-RETRY-NEEDED TO TRUE
+           PERFORM STMT1-10-RUN THRU STMT1-10-EXIT
+               UNTIL XE-RETRY-NOT-NEEDED
+           COPY WHENEVERS
            EXEC SQL
-               SELECT 2 FROM SYSIBM.SYSDUMMY1
-           END-EXEC.
-		   
-      *... and the following ones
+               COMMIT
+           END-EXEC
+           MOVE 1 TO DB2W-LAST-STMT-NBR
+           PERFORM DB2W-WRITE-CHECKPOINT.
+       STMT1-EXIT.
+           EXIT.
+
+       STMT1-10-RUN.
+           SET XE-RETRY-NOT-NEEDED TO TRUE
+           MOVE 1 TO XE-SELECT-VALUE
+           COPY WHENEVERS
+           PERFORM X010-DYNAMIC-SQL-CHECK.
+       STMT1-10-EXIT.
+           EXIT.
+
+       STMT2-SELECT.
+           MOVE 'SELECT-2' TO XE-CURRENT-STMT-ID
+           MOVE ZERO TO XE-RETRY-COUNT
+           SET XE-RETRY-NEEDED TO TRUE
+           PERFORM STMT2-10-RUN THRU STMT2-10-EXIT
+               UNTIL XE-RETRY-NOT-NEEDED
+           COPY WHENEVERS
            EXEC SQL
-               SELECT 3 FROM SYSIBM.SYSDUMMY1
-           END-EXEC.
+               COMMIT
+           END-EXEC
+           MOVE 2 TO DB2W-LAST-STMT-NBR
+           PERFORM DB2W-WRITE-CHECKPOINT.
+       STMT2-EXIT.
+           EXIT.
 
+       STMT2-10-RUN.
+           SET XE-RETRY-NOT-NEEDED TO TRUE
+           MOVE 2 TO XE-SELECT-VALUE
+           COPY WHENEVERS
+           PERFORM X010-DYNAMIC-SQL-CHECK.
+       STMT2-10-EXIT.
+           EXIT.
 
-           STOP RUN.
+       STMT3-SELECT.
+           MOVE 'SELECT-3' TO XE-CURRENT-STMT-ID
+           MOVE ZERO TO XE-RETRY-COUNT
+           SET XE-RETRY-NEEDED TO TRUE
+           PERFORM STMT3-10-RUN THRU STMT3-10-EXIT
+               UNTIL XE-RETRY-NOT-NEEDED
+           COPY WHENEVERS
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE 3 TO DB2W-LAST-STMT-NBR
+           PERFORM DB2W-WRITE-CHECKPOINT.
+       STMT3-EXIT.
+           EXIT.
 
-       X001-SQL-ERROR.
-           DISPLAY 'SQL Error or No Data Found. SQLCODE: ' SQLCODE.
-           STOP RUN.
+       STMT3-10-RUN.
+           SET XE-RETRY-NOT-NEEDED TO TRUE
+           MOVE 3 TO XE-SELECT-VALUE
+           COPY WHENEVERS
+           PERFORM X010-DYNAMIC-SQL-CHECK.
+       STMT3-10-EXIT.
+           EXIT.
 
-       X002-SQL-WARNING.
-           DISPLAY 'SQL Warning occurred. SQLCODE: ' SQLCODE.
-           CONTINUE.
\ No newline at end of file
+       COPY XSQLERR.
+       COPY XDYNCHK.
