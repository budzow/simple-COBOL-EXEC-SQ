@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Db2WheneverAudit.
+
+      * Reads a concatenated COBOL source library (one 80-byte card
+      * image record per source line, as from a //SRCLIB DD pointing
+      * at every member in the shop) and flags every PROGRAM-ID that
+      * COPYs a WHENEVER-bearing copybook (such as WHENEVERS) ahead of
+      * more than one EXEC SQL statement. WHENEVER's scope is purely
+      * positional - it only protects EXEC SQL statements that appear
+      * after it in the same compile unit, up to the next WHENEVER for
+      * that condition - so a COPY that brings in WHENEVER directives
+      * once at the top of a paragraph leaves every EXEC SQL after the
+      * first one unprotected. Db2ExampleWheneversInACopybook is the
+      * known example; this program exists so we can find any others
+      * like it across the whole library instead of by inspection.
+      *
+      * Scope: this sweep only sees EXEC SQL written directly in a
+      * member's own source. It does not expand COPY statements, so an
+      * EXEC SQL pair living inside a shared PROCEDURE DIVISION
+      * copybook (such as XDYNCHK's X010-DYNAMIC-SQL-CHECK) is invisible
+      * to it regardless of which program pulls that copybook in. Read
+      * a LISTING-style "at risk" count of zero as "no program has more
+      * than one EXEC SQL written directly after its own COPY
+      * WHENEVERS" - not as a guarantee that every COPY-expanded EXEC
+      * SQL in the library is protected.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOURCE-FILE ASSIGN TO SRCLIB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-SOURCE-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SWEEPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WA-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOURCE-FILE
+           RECORDING MODE IS F.
+       01  SRC-REC                     PIC X(80).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-REC                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WA-SOURCE-FILE-STATUS       PIC X(02) VALUE '00'.
+       01  WA-REPORT-FILE-STATUS       PIC X(02) VALUE '00'.
+       01  WA-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88  WA-END-OF-SOURCE            VALUE 'Y'.
+       01  WA-WHENEVER-COPY-SWITCH     PIC X(01) VALUE 'N'.
+           88  WA-WHENEVER-COPY-SEEN       VALUE 'Y'.
+       01  WA-FLAGGED-SWITCH           PIC X(01) VALUE 'N'.
+           88  WA-ALREADY-FLAGGED          VALUE 'Y'.
+       01  WA-CURRENT-PROGRAM-ID       PIC X(30) VALUE SPACES.
+       01  WA-SPLIT-TOKEN-1            PIC X(30) VALUE SPACES.
+      * One byte wider than a PROGRAM-ID can be, since UNSTRING leaves
+      * the leading space that followed the delimiting '.' in front of
+      * the name itself (" Db2ExampleWheneversInACopybook" is 31 bytes
+      * for the longest legal 30-character PROGRAM-ID).
+       01  WA-SPLIT-TOKEN-2            PIC X(31) VALUE SPACES.
+       01  WA-EXEC-SQL-COUNT           PIC 9(04) COMP VALUE ZERO.
+       01  WA-EXEC-SQL-COUNT-DISP      PIC ZZ9.
+       01  WA-SCAN-TALLY               PIC 9(04) COMP VALUE ZERO.
+       01  WA-PROGRAM-COUNT            PIC 9(04) COMP VALUE ZERO.
+       01  WA-FLAGGED-COUNT            PIC 9(04) COMP VALUE ZERO.
+       01  WA-FLAGGED-COUNT-DISP       PIC ZZ9.
+       01  WA-PROGRAM-COUNT-DISP       PIC ZZ9.
+
+       01  WA-HEADING-1                PIC X(58) VALUE
+           'COPY-WHENEVER SCOPE SWEEP - AT-RISK PROGRAM-IDS'.
+       01  WA-HEADING-2                PIC X(58) VALUE
+           'PROGRAM-ID                     EXEC SQL AFTER COPY'.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT SOURCE-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM WRITE-REPORT-HEADING
+      * A missing SRCLIB concatenation is not an error - it just means
+      * there is nothing to sweep this run.
+           IF WA-SOURCE-FILE-STATUS = '00'
+               PERFORM READ-SOURCE-RECORD
+               PERFORM PROCESS-SOURCE-RECORD
+                   UNTIL WA-END-OF-SOURCE
+           ELSE
+               SET WA-END-OF-SOURCE TO TRUE
+           END-IF
+           PERFORM WRITE-REPORT-SUMMARY
+           CLOSE SOURCE-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
+       MAINLINE-EXIT.
+           EXIT.
+
+       READ-SOURCE-RECORD.
+           READ SOURCE-FILE
+               AT END
+                   SET WA-END-OF-SOURCE TO TRUE
+           END-READ.
+       READ-SOURCE-RECORD-EXIT.
+           EXIT.
+
+       PROCESS-SOURCE-RECORD.
+           IF SRC-REC(7:1) NOT = '*'
+               MOVE ZERO TO WA-SCAN-TALLY
+               INSPECT SRC-REC TALLYING WA-SCAN-TALLY
+                   FOR ALL 'PROGRAM-ID.'
+               IF WA-SCAN-TALLY > ZERO
+                   PERFORM START-NEW-PROGRAM
+               ELSE
+                   PERFORM CHECK-COPY-WHENEVERS
+                   PERFORM CHECK-EXEC-SQL
+               END-IF
+           END-IF
+           PERFORM READ-SOURCE-RECORD.
+       PROCESS-SOURCE-RECORD-EXIT.
+           EXIT.
+
+      * A new PROGRAM-ID paragraph starts a fresh compile unit, so the
+      * WHENEVER-copy scope tracked so far no longer applies.
+       START-NEW-PROGRAM.
+           ADD 1 TO WA-PROGRAM-COUNT
+           UNSTRING SRC-REC DELIMITED BY '.'
+               INTO WA-SPLIT-TOKEN-1 WA-SPLIT-TOKEN-2
+           END-UNSTRING
+           MOVE WA-SPLIT-TOKEN-2(2:30) TO WA-CURRENT-PROGRAM-ID
+           MOVE ZERO TO WA-EXEC-SQL-COUNT
+           MOVE 'N' TO WA-WHENEVER-COPY-SWITCH
+           MOVE 'N' TO WA-FLAGGED-SWITCH.
+       START-NEW-PROGRAM-EXIT.
+           EXIT.
+
+       CHECK-COPY-WHENEVERS.
+           MOVE ZERO TO WA-SCAN-TALLY
+           INSPECT SRC-REC TALLYING WA-SCAN-TALLY
+               FOR ALL 'COPY WHENEVERS'
+           IF WA-SCAN-TALLY > ZERO
+               SET WA-WHENEVER-COPY-SEEN TO TRUE
+               MOVE ZERO TO WA-EXEC-SQL-COUNT
+           END-IF.
+       CHECK-COPY-WHENEVERS-EXIT.
+           EXIT.
+
+      * Every EXEC SQL statement seen while a WHENEVER copybook is in
+      * scope counts toward that program's total. The second one (and
+      * every one after it) is unprotected, so that is when the
+      * program gets flagged. This only tallies EXEC SQL text that
+      * appears directly in the member being scanned - see the scope
+      * note in the header comment above for what that misses.
+       CHECK-EXEC-SQL.
+           MOVE ZERO TO WA-SCAN-TALLY
+           INSPECT SRC-REC TALLYING WA-SCAN-TALLY
+               FOR ALL 'EXEC SQL'
+           IF WA-SCAN-TALLY > ZERO AND WA-WHENEVER-COPY-SEEN
+               ADD 1 TO WA-EXEC-SQL-COUNT
+               IF WA-EXEC-SQL-COUNT > 1 AND NOT WA-ALREADY-FLAGGED
+                   PERFORM WRITE-FLAG-RECORD
+                   SET WA-ALREADY-FLAGGED TO TRUE
+                   ADD 1 TO WA-FLAGGED-COUNT
+               END-IF
+           END-IF.
+       CHECK-EXEC-SQL-EXIT.
+           EXIT.
+
+       WRITE-REPORT-HEADING.
+           MOVE SPACES TO RPT-REC
+           MOVE WA-HEADING-1 TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           MOVE WA-HEADING-2 TO RPT-REC
+           WRITE RPT-REC.
+       WRITE-REPORT-HEADING-EXIT.
+           EXIT.
+
+       WRITE-FLAG-RECORD.
+           MOVE WA-EXEC-SQL-COUNT TO WA-EXEC-SQL-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           STRING WA-CURRENT-PROGRAM-ID DELIMITED BY SIZE
+                   '   ' DELIMITED BY SIZE
+                   WA-EXEC-SQL-COUNT-DISP DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC.
+       WRITE-FLAG-RECORD-EXIT.
+           EXIT.
+
+       WRITE-REPORT-SUMMARY.
+           MOVE WA-PROGRAM-COUNT TO WA-PROGRAM-COUNT-DISP
+           MOVE WA-FLAGGED-COUNT TO WA-FLAGGED-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING WA-PROGRAM-COUNT-DISP DELIMITED BY SIZE
+                   ' PROGRAM-IDS SCANNED, ' DELIMITED BY SIZE
+                   WA-FLAGGED-COUNT-DISP DELIMITED BY SIZE
+                   ' AT RISK' DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC.
+       WRITE-REPORT-SUMMARY-EXIT.
+           EXIT.
