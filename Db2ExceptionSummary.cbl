@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Db2ExceptionSummary.
+
+      * End-of-cycle report: reads the SQL error/warning audit trail
+      * written by X005-WRITE-AUDIT-REC (copybook XAUDFD) for every
+      * program in the shop that shares it, and rolls the individual
+      * audit records up into one count per PROGRAM-ID/event type/
+      * SQLCODE combination. Run this once a cycle, after the batch
+      * programs that write AUDITLOG have all finished, against the
+      * same audit log they all appended to.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ES-AUDIT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SUMMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ES-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY XAUDFD.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-REC                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  ES-AUDIT-FILE-STATUS        PIC X(02) VALUE '00'.
+       01  ES-REPORT-FILE-STATUS       PIC X(02) VALUE '00'.
+       01  ES-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88  ES-END-OF-AUDIT             VALUE 'Y'.
+       01  ES-MATCH-SWITCH             PIC X(01) VALUE 'N'.
+           88  ES-MATCH-FOUND              VALUE 'Y'.
+           88  ES-MATCH-NOT-FOUND          VALUE 'N'.
+       01  ES-TABLE-FULL-SWITCH        PIC X(01) VALUE 'N'.
+           88  ES-TABLE-IS-FULL            VALUE 'Y'.
+       01  ES-FOUND-IDX                PIC 9(04) COMP VALUE ZERO.
+       01  ES-RECORDS-READ             PIC 9(07) COMP VALUE ZERO.
+       01  ES-RECORDS-READ-DISP        PIC ZZZ,ZZ9.
+       01  ES-ENTRY-COUNT-DISP         PIC ZZZ,ZZ9.
+       01  ES-SQLCODE-DISP             PIC -(9)9.
+       01  ES-OCCUR-COUNT-DISP         PIC ZZZ,ZZ9.
+       01  ES-EVENT-LABEL              PIC X(09).
+
+      * One entry per distinct PROGRAM-ID/event-type/SQLCODE seen in
+      * the audit log. 200 entries is generous headroom for a single
+      * cycle's worth of distinct combinations; ES-TABLE-FULL-SWITCH
+      * is set (and the overflow counted separately, never silently
+      * dropped without a trace) if that headroom is ever exceeded.
+       01  ES-MAX-SUMMARY-ENTRIES      PIC 9(04) COMP VALUE 200.
+       01  ES-SUMMARY-COUNT            PIC 9(04) COMP VALUE ZERO.
+       01  ES-OVERFLOW-COUNT           PIC 9(07) COMP VALUE ZERO.
+       01  ES-SUMMARY-TABLE.
+           05  ES-SUMMARY-ENTRY OCCURS 200 TIMES
+                       INDEXED BY ES-SUM-IDX.
+               10  ES-SUM-PROGRAM-ID       PIC X(08).
+               10  ES-SUM-EVENT-TYPE       PIC X(08).
+               10  ES-SUM-SQLCODE          PIC S9(09).
+               10  ES-SUM-COUNT            PIC 9(07) COMP.
+
+       01  ES-HEADING-1                PIC X(58) VALUE
+           'END-OF-CYCLE SQL EXCEPTION SUMMARY'.
+       01  ES-HEADING-2                PIC X(58) VALUE
+           'PROGRAM-ID  EVENT      SQLCODE        OCCURRENCES'.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT AUDIT-LOG-FILE
+           OPEN OUTPUT REPORT-FILE
+           PERFORM WRITE-REPORT-HEADING
+      * A missing AUDITLOG (e.g. the first cycle run, before any
+      * program has appended to it) is not an error - it just means
+      * there is nothing to summarize this cycle.
+           IF ES-AUDIT-FILE-STATUS = '00'
+               PERFORM READ-AUDIT-RECORD
+               PERFORM PROCESS-AUDIT-RECORD THRU
+                       PROCESS-AUDIT-RECORD-EXIT
+                   UNTIL ES-END-OF-AUDIT
+           ELSE
+               SET ES-END-OF-AUDIT TO TRUE
+           END-IF
+           PERFORM WRITE-SUMMARY-LINE THRU WRITE-SUMMARY-LINE-EXIT
+               VARYING ES-SUM-IDX FROM 1 BY 1
+               UNTIL ES-SUM-IDX > ES-SUMMARY-COUNT
+           PERFORM WRITE-REPORT-SUMMARY
+           CLOSE AUDIT-LOG-FILE
+           CLOSE REPORT-FILE
+           IF ES-TABLE-IS-FULL
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       MAINLINE-EXIT.
+           EXIT.
+
+       READ-AUDIT-RECORD.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET ES-END-OF-AUDIT TO TRUE
+           END-READ.
+       READ-AUDIT-RECORD-EXIT.
+           EXIT.
+
+       PROCESS-AUDIT-RECORD.
+           ADD 1 TO ES-RECORDS-READ
+           PERFORM FIND-SUMMARY-ENTRY
+           IF ES-MATCH-FOUND
+               ADD 1 TO ES-SUM-COUNT(ES-FOUND-IDX)
+           ELSE
+               PERFORM ADD-SUMMARY-ENTRY
+           END-IF
+           PERFORM READ-AUDIT-RECORD.
+       PROCESS-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      * Linear search - the table is small enough (200 entries) that
+      * this easily keeps up with a cycle's worth of audit records.
+       FIND-SUMMARY-ENTRY.
+           SET ES-MATCH-NOT-FOUND TO TRUE
+           MOVE ZERO TO ES-FOUND-IDX
+           PERFORM FIND-SUMMARY-ENTRY-SCAN THRU
+                   FIND-SUMMARY-ENTRY-SCAN-EXIT
+               VARYING ES-SUM-IDX FROM 1 BY 1
+               UNTIL ES-SUM-IDX > ES-SUMMARY-COUNT
+                   OR ES-MATCH-FOUND.
+       FIND-SUMMARY-ENTRY-EXIT.
+           EXIT.
+
+       FIND-SUMMARY-ENTRY-SCAN.
+           IF ES-SUM-PROGRAM-ID(ES-SUM-IDX) = AUD-PROGRAM-ID
+               AND ES-SUM-EVENT-TYPE(ES-SUM-IDX) = AUD-EVENT-TYPE
+               AND ES-SUM-SQLCODE(ES-SUM-IDX) = AUD-SQLCODE
+               SET ES-MATCH-FOUND TO TRUE
+               MOVE ES-SUM-IDX TO ES-FOUND-IDX
+           END-IF.
+       FIND-SUMMARY-ENTRY-SCAN-EXIT.
+           EXIT.
+
+       ADD-SUMMARY-ENTRY.
+           IF ES-SUMMARY-COUNT < ES-MAX-SUMMARY-ENTRIES
+               ADD 1 TO ES-SUMMARY-COUNT
+               SET ES-SUM-IDX TO ES-SUMMARY-COUNT
+               MOVE AUD-PROGRAM-ID TO ES-SUM-PROGRAM-ID(ES-SUM-IDX)
+               MOVE AUD-EVENT-TYPE TO ES-SUM-EVENT-TYPE(ES-SUM-IDX)
+               MOVE AUD-SQLCODE TO ES-SUM-SQLCODE(ES-SUM-IDX)
+               MOVE 1 TO ES-SUM-COUNT(ES-SUM-IDX)
+           ELSE
+               SET ES-TABLE-IS-FULL TO TRUE
+               ADD 1 TO ES-OVERFLOW-COUNT
+           END-IF.
+       ADD-SUMMARY-ENTRY-EXIT.
+           EXIT.
+
+       WRITE-REPORT-HEADING.
+           MOVE SPACES TO RPT-REC
+           MOVE ES-HEADING-1 TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           MOVE ES-HEADING-2 TO RPT-REC
+           WRITE RPT-REC.
+       WRITE-REPORT-HEADING-EXIT.
+           EXIT.
+
+       WRITE-SUMMARY-LINE.
+           EVALUATE ES-SUM-EVENT-TYPE(ES-SUM-IDX)
+               WHEN 'SQLERROR'
+                   MOVE 'ERROR    ' TO ES-EVENT-LABEL
+               WHEN 'SQLWARN '
+                   MOVE 'WARNING  ' TO ES-EVENT-LABEL
+               WHEN 'NOTFOUND'
+                   MOVE 'NOT FOUND' TO ES-EVENT-LABEL
+               WHEN OTHER
+                   MOVE 'UNKNOWN  ' TO ES-EVENT-LABEL
+           END-EVALUATE
+           MOVE ES-SUM-SQLCODE(ES-SUM-IDX) TO ES-SQLCODE-DISP
+           MOVE ES-SUM-COUNT(ES-SUM-IDX) TO ES-OCCUR-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           STRING ES-SUM-PROGRAM-ID(ES-SUM-IDX) DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   ES-EVENT-LABEL DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   ES-SQLCODE-DISP DELIMITED BY SIZE
+                   '    ' DELIMITED BY SIZE
+                   ES-OCCUR-COUNT-DISP DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC.
+       WRITE-SUMMARY-LINE-EXIT.
+           EXIT.
+
+       WRITE-REPORT-SUMMARY.
+           MOVE ES-RECORDS-READ TO ES-RECORDS-READ-DISP
+           MOVE ES-SUMMARY-COUNT TO ES-ENTRY-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING ES-RECORDS-READ-DISP DELIMITED BY SIZE
+                   ' AUDIT RECORDS, ' DELIMITED BY SIZE
+                   ES-ENTRY-COUNT-DISP DELIMITED BY SIZE
+                   ' DISTINCT COMBINATIONS' DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           IF ES-TABLE-IS-FULL
+               MOVE SPACES TO RPT-REC
+               MOVE 'SUMMARY TABLE FULL - SOME COMBINATIONS'
+                   TO RPT-REC
+               WRITE RPT-REC
+           END-IF.
+       WRITE-REPORT-SUMMARY-EXIT.
+           EXIT.
