@@ -0,0 +1,77 @@
+      * XSQLWS - WORKING-STORAGE fields shared by the X0nn-SQL-xxxx
+      * error/warning paragraphs in XSQLERR. COPY this into
+      * WORKING-STORAGE SECTION in any program that also COPYs
+      * XSQLERR.
+       01  XE-PROGRAM-ID               PIC X(08).
+       01  XE-CURRENT-STMT-ID          PIC X(30).
+       01  XE-EVENT-TYPE               PIC X(08).
+           88  XE-EVENT-IS-ERROR           VALUE 'SQLERROR'.
+           88  XE-EVENT-IS-WARNING         VALUE 'SQLWARN '.
+           88  XE-EVENT-IS-NOT-FOUND       VALUE 'NOTFOUND'.
+       01  XE-CURRENT-DATE             PIC 9(08).
+       01  XE-CURRENT-TIME             PIC 9(08).
+       01  XE-TIMESTAMP.
+           05  XE-TS-DATE              PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE '-'.
+           05  XE-TS-TIME              PIC 9(08).
+       01  XE-AUDIT-FILE-STATUS        PIC X(02) VALUE '00'.
+       01  XE-EXCQ-FILE-STATUS         PIC X(02) VALUE '00'.
+       01  XE-SCA-FILE-STATUS          PIC X(02) VALUE '00'.
+      * Worst condition seen so far this run, reported back to the
+      * scheduler as RETURN-CODE when the calling program ends
+      * normally (an unrecoverable SQL error sets RETURN-CODE directly
+      * and stops the job on the spot instead of running to the end):
+      *   00 - completed, no exceptions
+      *   04 - completed, but one or more non-benign SQLWARNINGs were
+      *        routed to the exceptions queue
+      *   08 - completed, but one or more EXEC SQL statements returned
+      *        NOT FOUND (no rows) - a normal business condition
+      *   12 - terminated: unrecoverable SQLERROR, or deadlock/timeout
+      *        retries exhausted
+       01  XE-WORST-RC                 PIC 9(02) COMP VALUE ZERO.
+       01  XE-RETRY-COUNT              PIC 9(02) COMP VALUE ZERO.
+       01  XE-MAX-RETRIES              PIC 9(02) COMP VALUE 3.
+       01  XE-RETRY-DELAY-SECS         PIC 9(02) COMP VALUE 2.
+       01  XE-RETRY-SWITCH             PIC X(01) VALUE 'N'.
+           88  XE-RETRY-NEEDED             VALUE 'Y'.
+           88  XE-RETRY-NOT-NEEDED         VALUE 'N'.
+       01  XE-TIME-BEFORE              PIC 9(08).
+       01  XE-TIME-BEFORE-R  REDEFINES XE-TIME-BEFORE.
+           05  XE-TB-HH                PIC 9(02).
+           05  XE-TB-MM                PIC 9(02).
+           05  XE-TB-SS                PIC 9(02).
+           05  XE-TB-HS                PIC 9(02).
+       01  XE-TIME-AFTER               PIC 9(08).
+       01  XE-TIME-AFTER-R   REDEFINES XE-TIME-AFTER.
+           05  XE-TA-HH                PIC 9(02).
+           05  XE-TA-MM                PIC 9(02).
+           05  XE-TA-SS                PIC 9(02).
+           05  XE-TA-HS                PIC 9(02).
+      * Centiseconds-since-midnight working fields for
+      * X011-COMPUTE-ELAPSED (XDYNCHK) - TIME wraps every 24 hours, so
+      * XE-TIME-BEFORE/-AFTER can't just be subtracted as raw
+      * HHMMSSss digits without normalizing to a linear unit first.
+       01  XE-TIME-BEFORE-CS           PIC S9(09) COMP.
+       01  XE-TIME-AFTER-CS            PIC S9(09) COMP.
+       01  XE-CENTISECS-PER-DAY        PIC S9(09) COMP VALUE 8640000.
+       01  XE-ELAPSED-CENTISECS        PIC S9(09) COMP.
+
+      * Per-program escalation control, loaded from CONTROL-FILE by
+      * X009-LOAD-CONTROL-TABLE at program start. A program with no
+      * entry in the control file keeps the defaults below, which
+      * reproduce the original behavior (no SQLWARNING count is ever
+      * enough to abend, no SQLCODE is tolerated on the SQLERROR path).
+       01  XE-CTL-FILE-STATUS          PIC X(02) VALUE '00'.
+       01  XE-CTL-EOF-SWITCH           PIC X(01) VALUE 'N'.
+           88  XE-END-OF-CONTROL           VALUE 'Y'.
+       01  XE-MAX-WARNINGS-THIS-PGM    PIC 9(04) COMP VALUE 999.
+       01  XE-WARNING-COUNT            PIC 9(04) COMP VALUE ZERO.
+       01  XE-TOLERATED-SWITCH         PIC X(01) VALUE 'N'.
+           88  XE-SQLCODE-IS-TOLERATED     VALUE 'Y'.
+           88  XE-SQLCODE-NOT-TOLERATED    VALUE 'N'.
+       01  XE-TOLERATED-COUNT          PIC 9(04) COMP VALUE ZERO.
+       01  XE-MAX-TOLERATED-ENTRIES    PIC 9(04) COMP VALUE 20.
+       01  XE-TOLERATED-TABLE.
+           05  XE-TOLERATED-ENTRY OCCURS 20 TIMES
+                       INDEXED BY XE-TOL-IDX.
+               10  XE-TOLERATED-SQLCODE    PIC S9(09).
