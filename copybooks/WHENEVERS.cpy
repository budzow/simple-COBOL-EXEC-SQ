@@ -1,3 +1,15 @@
-       EXEC SQL WHENEVER NOT FOUND PERFORM X001-SQL-ERROR END-EXEC
+      * WHENEVERS - shared WHENEVER directives for the X00n-SQL-xxxx
+      * paragraphs in XSQLERR. WHENEVER is a compile-time directive
+      * that only covers EXEC SQL statements textually AFTER it in
+      * the same compile unit - it is not a runtime ON-condition
+      * handler, and COPYing it once near the top of the PROCEDURE
+      * DIVISION does not protect EXEC SQL statements that live in a
+      * paragraph PERFORMed out of line unless this member has
+      * already been expanded ahead of them in the compiled source.
+      * Re-COPY this member at the start of every paragraph that
+      * issues EXEC SQL, even one that already COPYd it earlier in
+      * the PROCEDURE DIVISION, so the directives stay in force no
+      * matter how the paragraphs end up reordered.
+       EXEC SQL WHENEVER NOT FOUND PERFORM X003-SQL-NOT-FOUND END-EXEC
        EXEC SQL WHENEVER SQLERROR PERFORM X001-SQL-ERROR END-EXEC
        EXEC SQL WHENEVER SQLWARNING PERFORM X002-SQL-WARNING END-EXEC
\ No newline at end of file
