@@ -0,0 +1,28 @@
+      * XSCAFD - FD and record for the full-SQLCA diagnostic work file
+      * written by X007-WRITE-SQLCA-DUMP in XSQLERR whenever
+      * X001-SQL-ERROR fires, so a downstream cleanup/notification
+      * step in the same JCL stream can see the whole SQLCA instead of
+      * only the SQLCODE that was DISPLAYed. Pair with a SELECT
+      * SQLCA-DUMP-FILE ASSIGN TO SQLCADMP entry in FILE-CONTROL.
+       FD  SQLCA-DUMP-FILE
+           RECORDING MODE IS F.
+       01  SQLCA-DUMP-REC.
+           05  SCD-TIMESTAMP           PIC X(17).
+           05  SCD-PROGRAM-ID          PIC X(08).
+           05  SCD-STATEMENT-ID        PIC X(30).
+           05  SCD-SQLCODE             PIC S9(09).
+           05  SCD-SQLERRML            PIC S9(04).
+           05  SCD-SQLERRMC            PIC X(70).
+           05  SCD-SQLERRP             PIC X(08).
+           05  SCD-SQLWARN0            PIC X(01).
+           05  SCD-SQLWARN1            PIC X(01).
+           05  SCD-SQLWARN2            PIC X(01).
+           05  SCD-SQLWARN3            PIC X(01).
+           05  SCD-SQLWARN4            PIC X(01).
+           05  SCD-SQLWARN5            PIC X(01).
+           05  SCD-SQLWARN6            PIC X(01).
+           05  SCD-SQLWARN7            PIC X(01).
+           05  SCD-SQLWARN8            PIC X(01).
+           05  SCD-SQLWARN9            PIC X(01).
+           05  SCD-SQLWARNA            PIC X(01).
+           05  SCD-SQLSTATE            PIC X(05).
