@@ -0,0 +1,11 @@
+      * XCKPFD - FD and record for the restart/checkpoint file. One
+      * record per program holds the number of the last EXEC SQL
+      * statement that completed successfully, so a resubmitted job
+      * resumes after it instead of from statement one. Pair with a
+      * SELECT RESTART-FILE ASSIGN TO RESTARTF entry in FILE-CONTROL.
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-REC.
+           05  RST-PROGRAM-ID          PIC X(08).
+           05  RST-LAST-STMT-NBR       PIC 9(02).
+           05  FILLER                  PIC X(10).
