@@ -0,0 +1,15 @@
+      * XCTLFD - FD and record for the per-program escalation-control
+      * file maintained by operations. One record per tolerated
+      * SQLCODE for a program, plus that program's SQLWARNING count
+      * before X002-SQL-WARNING escalates to an abend. Loaded into
+      * XE-TOLERATED-TABLE and XE-MAX-WARNINGS-THIS-PGM (XSQLWS) by
+      * X009-LOAD-CONTROL-TABLE in XSQLERR at program start. Pair with
+      * a SELECT CONTROL-FILE
+      * ASSIGN TO SQLXCTL entry in FILE-CONTROL.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-REC.
+           05  CTL-PROGRAM-ID          PIC X(08).
+           05  CTL-MAX-WARNINGS        PIC 9(04).
+           05  CTL-TOLERATED-SQLCODE   PIC S9(09).
+           05  FILLER                  PIC X(05).
