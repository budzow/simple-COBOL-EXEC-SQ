@@ -0,0 +1,85 @@
+      * XDYNCHK - dynamic single-row connectivity check. Builds and
+      * runs SELECT <n> FROM <table> for a table name that is not
+      * known until run time (a LINKAGE SECTION parameter, or a row
+      * read from a control/check-list file). Static EXEC SQL cannot
+      * take a host variable in place of a table name, so this uses
+      * PREPARE/EXECUTE. FETCH FIRST 1 ROW ONLY keeps this a valid
+      * singleton SELECT (SQLCODE -811) no matter how many rows the
+      * target table actually has. COPY this into the PROCEDURE
+      * DIVISION alongside XSQLERR; requires XE-TABLE-NAME and
+      * XE-SELECT-VALUE to be MOVEd before each PERFORM
+      * X010-DYNAMIC-SQL-CHECK, and leaves the response time (in
+      * centiseconds) in XE-ELAPSED-CENTISECS and the row returned in
+      * XE-RESULT-VALUE.
+      *
+      * This paragraph re-COPYs WHENEVERS itself, immediately ahead of
+      * both the PREPARE and the EXECUTE, rather than relying on the
+      * caller's own COPY WHENEVERS ahead of the PERFORM of this
+      * paragraph - that reassertion is consumed by PREPARE (the first
+      * EXEC SQL textually reached), which would otherwise leave
+      * EXECUTE unprotected exactly like the bug req004/011 exist to
+      * close. Any program that COPYs this member into the PROCEDURE
+      * DIVISION without also COPYing XSQLERR (currently only
+      * Db2HealthCheck) must supply its own do-nothing
+      * X001-SQL-ERROR/X002-SQL-WARNING/X003-SQL-NOT-FOUND paragraphs
+      * so the WHENEVER ... PERFORM targets resolve; Db2HealthCheck
+      * carries those stubs for exactly that reason.
+      *
+      * EXECUTE only runs if PREPARE itself came back clean. On a
+      * deadlock/timeout, WHENEVER SQLERROR hands control to
+      * X001-SQL-ERROR and back here with XSTMT never (re)prepared -
+      * running EXECUTE anyway would either fail with SQLCODE -518
+      * (statement not prepared) on the very first call, or silently
+      * re-run a stale, previously-prepared statement on a later one.
+      * Skipping EXECUTE leaves SQLCODE exactly as PREPARE set it, so
+      * the caller's own SQLCODE check (and the retry loop, for a
+      * deadlock) sees the real failure instead of a false success.
+       X010-DYNAMIC-SQL-CHECK.
+           MOVE SPACES TO XE-DYN-SQL-TXT
+           MOVE 1 TO XE-DYN-SQL-PTR
+           STRING 'SELECT ' DELIMITED BY SIZE
+                   XE-SELECT-VALUE DELIMITED BY SIZE
+                   ' FROM ' DELIMITED BY SIZE
+                   XE-TABLE-NAME DELIMITED BY SPACE
+                   ' FETCH FIRST 1 ROW ONLY' DELIMITED BY SIZE
+               INTO XE-DYN-SQL-TXT
+               WITH POINTER XE-DYN-SQL-PTR
+           END-STRING
+           ACCEPT XE-TIME-BEFORE FROM TIME
+           COPY WHENEVERS
+           EXEC SQL
+               PREPARE XSTMT FROM :XE-DYN-SQL-TXT
+           END-EXEC
+           IF SQLCODE = ZERO
+               COPY WHENEVERS
+               EXEC SQL
+                   EXECUTE XSTMT INTO :XE-RESULT-VALUE
+               END-EXEC
+           END-IF
+           ACCEPT XE-TIME-AFTER FROM TIME
+           PERFORM X011-COMPUTE-ELAPSED.
+       X010-EXIT.
+           EXIT.
+
+      * Normalizes XE-TIME-BEFORE/XE-TIME-AFTER (packed HHMMSSss, as
+      * returned by ACCEPT ... FROM TIME) to centiseconds since
+      * midnight before subtracting, and adds back a full day if the
+      * interval crossed midnight, so an interval spanning a minute,
+      * hour, or midnight boundary still comes out right. Shared by
+      * X010-DYNAMIC-SQL-CHECK above and X004-SQL-RETRY-WAIT in
+      * XSQLERR - every program that COPYs either also COPYs this
+      * member.
+       X011-COMPUTE-ELAPSED.
+           COMPUTE XE-TIME-BEFORE-CS =
+               ((XE-TB-HH * 60 + XE-TB-MM) * 60 + XE-TB-SS) * 100
+                   + XE-TB-HS
+           COMPUTE XE-TIME-AFTER-CS =
+               ((XE-TA-HH * 60 + XE-TA-MM) * 60 + XE-TA-SS) * 100
+                   + XE-TA-HS
+           COMPUTE XE-ELAPSED-CENTISECS =
+               XE-TIME-AFTER-CS - XE-TIME-BEFORE-CS
+           IF XE-ELAPSED-CENTISECS < 0
+               ADD XE-CENTISECS-PER-DAY TO XE-ELAPSED-CENTISECS
+           END-IF.
+       X011-EXIT.
+           EXIT.
