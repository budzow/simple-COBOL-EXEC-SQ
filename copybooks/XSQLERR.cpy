@@ -0,0 +1,268 @@
+      * XSQLERR - shared SQL error/warning handling paragraphs,
+      * PERFORMed via the WHENEVER directives in WHENEVERS.cpy (or
+      * the equivalent inline WHENEVER statements). COPY this into
+      * the PROCEDURE DIVISION of any program that has also COPYd
+      * XSQLWS into WORKING-STORAGE and declared the AUDIT-LOG-FILE
+      * FD (XAUDFD). X004-SQL-RETRY-WAIT PERFORMs X011-COMPUTE-ELAPSED,
+      * which lives in XDYNCHK, so also COPY XDYNCHK into the
+      * PROCEDURE DIVISION (every current caller already does, for the
+      * dynamic connectivity check).
+      *
+      * Before the first EXEC SQL statement the calling program must:
+      *   - MOVE its own 8-character program id to XE-PROGRAM-ID
+      *   - OPEN EXTEND AUDIT-LOG-FILE
+      *   - PERFORM X009-LOAD-CONTROL-TABLE to pick up this program's
+      *     warning-tolerance and tolerated-SQLCODE entries, if any,
+      *     from CONTROL-FILE
+      * Before each EXEC SQL statement the calling program must MOVE a
+      * short literal identifying that statement into
+      * XE-CURRENT-STMT-ID, so the audit trail records which
+      * statement triggered an error or warning.
+       X001-SQL-ERROR.
+           SET XE-EVENT-IS-ERROR TO TRUE
+           PERFORM X005-WRITE-AUDIT-REC
+           PERFORM X007-WRITE-SQLCA-DUMP
+           EVALUATE SQLCODE
+               WHEN -911
+               WHEN -913
+                   PERFORM X001-10-DEADLOCK-RETRY
+               WHEN OTHER
+                   PERFORM X008-CHECK-TOLERANCE
+                   IF XE-SQLCODE-IS-TOLERATED
+                       DISPLAY 'SQL Error tolerated for '
+                           XE-PROGRAM-ID '. SQLCODE: ' SQLCODE
+                       IF XE-WORST-RC < 4
+                           MOVE 4 TO XE-WORST-RC
+                       END-IF
+                   ELSE
+                       DISPLAY 'SQL Error. SQLCODE: ' SQLCODE
+                       PERFORM X006-ROLLBACK
+                       CLOSE AUDIT-LOG-FILE
+                       CLOSE EXCEPTION-QUEUE-FILE
+                       CLOSE SQLCA-DUMP-FILE
+                       MOVE 12 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+           END-EVALUATE.
+       X001-EXIT.
+           EXIT.
+
+       X001-10-DEADLOCK-RETRY.
+           IF XE-RETRY-COUNT < XE-MAX-RETRIES
+               ADD 1 TO XE-RETRY-COUNT
+               DISPLAY 'SQL deadlock/timeout SQLCODE ' SQLCODE
+                   ' on ' XE-CURRENT-STMT-ID ' - retry '
+                   XE-RETRY-COUNT ' of ' XE-MAX-RETRIES
+               PERFORM X004-SQL-RETRY-WAIT
+               SET XE-RETRY-NEEDED TO TRUE
+           ELSE
+               DISPLAY 'SQL deadlock/timeout SQLCODE ' SQLCODE
+                   ' on ' XE-CURRENT-STMT-ID
+                   ' - retries exhausted, abending'
+               PERFORM X006-ROLLBACK
+               CLOSE AUDIT-LOG-FILE
+               CLOSE EXCEPTION-QUEUE-FILE
+               CLOSE SQLCA-DUMP-FILE
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       X001-10-EXIT.
+           EXIT.
+
+      * Full SQLCA diagnostic dump, written to SQLCA-DUMP-FILE every
+      * time X001-SQL-ERROR fires (not only on the fatal path) so a
+      * downstream cleanup/notification step in the same JCL stream
+      * can see the whole SQLCA - SQLERRMC text, the SQLWARNing flags,
+      * SQLSTATE - instead of only the bare SQLCODE this program
+      * already DISPLAYs to the job log.
+       X007-WRITE-SQLCA-DUMP.
+           MOVE XE-TIMESTAMP TO SCD-TIMESTAMP
+           MOVE XE-PROGRAM-ID TO SCD-PROGRAM-ID
+           MOVE XE-CURRENT-STMT-ID TO SCD-STATEMENT-ID
+           MOVE SQLCODE TO SCD-SQLCODE
+           MOVE SQLERRML TO SCD-SQLERRML
+           MOVE SQLERRMC TO SCD-SQLERRMC
+           MOVE SQLERRP TO SCD-SQLERRP
+           MOVE SQLWARN0 TO SCD-SQLWARN0
+           MOVE SQLWARN1 TO SCD-SQLWARN1
+           MOVE SQLWARN2 TO SCD-SQLWARN2
+           MOVE SQLWARN3 TO SCD-SQLWARN3
+           MOVE SQLWARN4 TO SCD-SQLWARN4
+           MOVE SQLWARN5 TO SCD-SQLWARN5
+           MOVE SQLWARN6 TO SCD-SQLWARN6
+           MOVE SQLWARN7 TO SCD-SQLWARN7
+           MOVE SQLWARN8 TO SCD-SQLWARN8
+           MOVE SQLWARN9 TO SCD-SQLWARN9
+           MOVE SQLWARNA TO SCD-SQLWARNA
+           MOVE SQLSTATE TO SCD-SQLSTATE
+           WRITE SQLCA-DUMP-REC.
+       X007-EXIT.
+           EXIT.
+
+      * NOT FOUND (SQLCODE +100, no rows returned) is a normal business
+      * condition, not a failure - log it to the audit trail and let
+      * the calling program carry on.
+       X003-SQL-NOT-FOUND.
+           SET XE-EVENT-IS-NOT-FOUND TO TRUE
+           PERFORM X005-WRITE-AUDIT-REC
+           DISPLAY 'SQL No Data Found. SQLCODE: ' SQLCODE
+               ' on ' XE-CURRENT-STMT-ID
+           IF XE-WORST-RC < 8
+               MOVE 8 TO XE-WORST-RC
+           END-IF
+           CONTINUE.
+       X003-EXIT.
+           EXIT.
+
+      * Rolls back whatever the failing statement left uncommitted.
+      * Work done by earlier statements in this run is safe - each one
+      * is COMMITted by the calling program as soon as it succeeds.
+       X006-ROLLBACK.
+           COPY WHENEVERS
+           EXEC SQL
+               ROLLBACK
+           END-EXEC.
+       X006-EXIT.
+           EXIT.
+
+       X004-SQL-RETRY-WAIT.
+           ACCEPT XE-TIME-BEFORE FROM TIME
+           PERFORM X004-10-WAIT-TICK
+               UNTIL XE-ELAPSED-CENTISECS >=
+                   (XE-RETRY-DELAY-SECS * 100).
+       X004-EXIT.
+           EXIT.
+
+       X004-10-WAIT-TICK.
+           ACCEPT XE-TIME-AFTER FROM TIME
+           PERFORM X011-COMPUTE-ELAPSED.
+       X004-10-EXIT.
+           EXIT.
+
+      * +802 (data conversion/arithmetic exception) and +804 (parameter
+      * count mismatch) are the SQLCODEs this shop has decided are
+      * benign enough to auto-continue on. Anything else is routed to
+      * the exceptions queue (XEXCFD) for manual review instead of
+      * getting the same free pass.
+       X002-SQL-WARNING.
+           SET XE-EVENT-IS-WARNING TO TRUE
+           PERFORM X005-WRITE-AUDIT-REC
+           EVALUATE SQLCODE
+               WHEN +802
+               WHEN +804
+                   DISPLAY 'SQL Warning occurred (benign). SQLCODE: '
+                       SQLCODE
+               WHEN OTHER
+                   PERFORM X002-10-NON-BENIGN-WARNING
+           END-EVALUATE
+           CONTINUE.
+       X002-EXIT.
+           EXIT.
+
+      * A program with more non-benign warnings this run than its
+      * CTL-MAX-WARNINGS entry tolerates has crossed from "log it and
+      * carry on" into "something is wrong often enough to stop and
+      * look" - escalate to the same fatal path X001-SQL-ERROR uses.
+       X002-10-NON-BENIGN-WARNING.
+           ADD 1 TO XE-WARNING-COUNT
+           DISPLAY 'SQL Warning requires review. SQLCODE: ' SQLCODE
+           MOVE XE-TIMESTAMP TO EXQ-TIMESTAMP
+           MOVE XE-PROGRAM-ID TO EXQ-PROGRAM-ID
+           MOVE SQLCODE TO EXQ-SQLCODE
+           MOVE XE-CURRENT-STMT-ID TO EXQ-STATEMENT-ID
+           MOVE 'NON-BENIGN WARNING' TO EXQ-REASON
+           WRITE EXCPTN-REC
+           IF XE-WARNING-COUNT > XE-MAX-WARNINGS-THIS-PGM
+               DISPLAY 'SQL Warning tolerance exceeded for '
+                   XE-PROGRAM-ID ' - ' XE-WARNING-COUNT
+                   ' warnings this run, limit ' XE-MAX-WARNINGS-THIS-PGM
+               PERFORM X006-ROLLBACK
+               CLOSE AUDIT-LOG-FILE
+               CLOSE EXCEPTION-QUEUE-FILE
+               CLOSE SQLCA-DUMP-FILE
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               IF XE-WORST-RC < 4
+                   MOVE 4 TO XE-WORST-RC
+               END-IF
+           END-IF.
+       X002-10-EXIT.
+           EXIT.
+
+       X005-WRITE-AUDIT-REC.
+           ACCEPT XE-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT XE-CURRENT-TIME FROM TIME
+           MOVE XE-CURRENT-DATE TO XE-TS-DATE
+           MOVE XE-CURRENT-TIME TO XE-TS-TIME
+           MOVE XE-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE XE-PROGRAM-ID TO AUD-PROGRAM-ID
+           MOVE XE-EVENT-TYPE TO AUD-EVENT-TYPE
+           MOVE SQLCODE TO AUD-SQLCODE
+           MOVE XE-CURRENT-STMT-ID TO AUD-STATEMENT-ID
+           WRITE AUDIT-REC.
+       X005-EXIT.
+           EXIT.
+
+      * Looks up whether SQLCODE is on this program's tolerated list
+      * (loaded by X009-LOAD-CONTROL-TABLE), for the benefit of the
+      * OTHER branch in X001-SQL-ERROR above.
+       X008-CHECK-TOLERANCE.
+           SET XE-SQLCODE-NOT-TOLERATED TO TRUE
+           PERFORM X008-10-SCAN-TOLERATED THRU X008-10-EXIT
+               VARYING XE-TOL-IDX FROM 1 BY 1
+               UNTIL XE-TOL-IDX > XE-TOLERATED-COUNT
+                   OR XE-SQLCODE-IS-TOLERATED.
+       X008-EXIT.
+           EXIT.
+
+       X008-10-SCAN-TOLERATED.
+           IF XE-TOLERATED-SQLCODE(XE-TOL-IDX) = SQLCODE
+               SET XE-SQLCODE-IS-TOLERATED TO TRUE
+           END-IF.
+       X008-10-EXIT.
+           EXIT.
+
+      * Loads this program's own entries (if any) out of the shared,
+      * shop-wide CONTROL-FILE: every CTL-PROGRAM-ID matching
+      * XE-PROGRAM-ID contributes its CTL-TOLERATED-SQLCODE to
+      * XE-TOLERATED-TABLE, and the last such record's
+      * CTL-MAX-WARNINGS wins (operations keeps one consistent value
+      * per program across all of that program's control records). A
+      * missing control file, or no records for this program, is not
+      * an error - it just means the original untuned behavior.
+       X009-LOAD-CONTROL-TABLE.
+           MOVE ZERO TO XE-TOLERATED-COUNT
+           MOVE 999 TO XE-MAX-WARNINGS-THIS-PGM
+           OPEN INPUT CONTROL-FILE
+           IF XE-CTL-FILE-STATUS = '00'
+               PERFORM X009-10-READ-CONTROL-REC
+               PERFORM X009-20-PROCESS-CONTROL-REC THRU
+                       X009-20-EXIT
+                   UNTIL XE-END-OF-CONTROL
+               CLOSE CONTROL-FILE
+           END-IF.
+       X009-EXIT.
+           EXIT.
+
+       X009-10-READ-CONTROL-REC.
+           READ CONTROL-FILE
+               AT END
+                   SET XE-END-OF-CONTROL TO TRUE
+           END-READ.
+       X009-10-EXIT.
+           EXIT.
+
+       X009-20-PROCESS-CONTROL-REC.
+           IF CTL-PROGRAM-ID = XE-PROGRAM-ID
+               MOVE CTL-MAX-WARNINGS TO XE-MAX-WARNINGS-THIS-PGM
+               IF XE-TOLERATED-COUNT < XE-MAX-TOLERATED-ENTRIES
+                   ADD 1 TO XE-TOLERATED-COUNT
+                   SET XE-TOL-IDX TO XE-TOLERATED-COUNT
+                   MOVE CTL-TOLERATED-SQLCODE
+                       TO XE-TOLERATED-SQLCODE(XE-TOL-IDX)
+               END-IF
+           END-IF
+           PERFORM X009-10-READ-CONTROL-REC.
+       X009-20-EXIT.
+           EXIT.
