@@ -0,0 +1,13 @@
+      * XAUDFD - FD and record for the SQL error/warning audit trail
+      * written by X005-WRITE-AUDIT-REC in XSQLERR. Pair with a
+      * SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG entry in
+      * FILE-CONTROL and COPY this into the FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-REC.
+           05  AUD-TIMESTAMP           PIC X(17).
+           05  AUD-PROGRAM-ID          PIC X(08).
+           05  AUD-EVENT-TYPE          PIC X(08).
+           05  AUD-SQLCODE             PIC S9(09).
+           05  AUD-STATEMENT-ID        PIC X(30).
+           05  FILLER                  PIC X(08).
