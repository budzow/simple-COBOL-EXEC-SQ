@@ -0,0 +1,11 @@
+      * XDYNWS - WORKING-STORAGE fields for the X010-DYNAMIC-SQL-CHECK
+      * paragraph in XDYNCHK. COPY this into WORKING-STORAGE SECTION in
+      * any program that also COPYs XDYNCHK into the PROCEDURE
+      * DIVISION. The calling program MOVEs XE-TABLE-NAME and
+      * XE-SELECT-VALUE before each PERFORM X010-DYNAMIC-SQL-CHECK.
+       01  XE-TABLE-NAME               PIC X(30)
+                                        VALUE 'SYSIBM.SYSDUMMY1'.
+       01  XE-SELECT-VALUE             PIC 9(01) VALUE 1.
+       01  XE-DYN-SQL-TXT              PIC X(80).
+       01  XE-DYN-SQL-PTR              PIC S9(04) COMP.
+       01  XE-RESULT-VALUE             PIC S9(09) COMP-5.
