@@ -0,0 +1,15 @@
+      * XEXCFD - FD and record for the SQLWARNING exceptions queue.
+      * Non-benign warnings (anything other than the SQLCODEs the shop
+      * has decided are safe to auto-continue on) are written here by
+      * X002-10-NON-BENIGN-WARNING for manual review, separately from
+      * the full audit trail in XAUDFD. Pair with a SELECT
+      * EXCEPTION-QUEUE-FILE ASSIGN TO EXCPTNQ entry in FILE-CONTROL.
+       FD  EXCEPTION-QUEUE-FILE
+           RECORDING MODE IS F.
+       01  EXCPTN-REC.
+           05  EXQ-TIMESTAMP           PIC X(17).
+           05  EXQ-PROGRAM-ID          PIC X(08).
+           05  EXQ-SQLCODE             PIC S9(09).
+           05  EXQ-STATEMENT-ID        PIC X(30).
+           05  EXQ-REASON              PIC X(20).
+           05  FILLER                  PIC X(08).
