@@ -2,39 +2,288 @@
        PROGRAM-ID. Db2Example.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XE-AUDIT-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO RESTARTF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DB2X-RESTART-FILE-STATUS.
+           SELECT EXCEPTION-QUEUE-FILE ASSIGN TO EXCPTNQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XE-EXCQ-FILE-STATUS.
+           SELECT SQLCA-DUMP-FILE ASSIGN TO SQLCADMP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XE-SCA-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO SQLXCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS XE-CTL-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       COPY XAUDFD.
+       COPY XCKPFD.
+       COPY XEXCFD.
+       COPY XSCAFD.
+       COPY XCTLFD.
+
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY XSQLWS.
+
+      * Restart point: the number of the last EXEC SQL statement that
+      * completed successfully on a prior run. Read at the top of the
+      * PROCEDURE DIVISION, rewritten after each statement succeeds,
+      * so a resubmitted job skips statements already done.
+       01  DB2X-RESTART-FILE-STATUS    PIC X(02) VALUE '00'.
+       01  DB2X-LAST-STMT-NBR          PIC 9(02) VALUE ZERO.
+       COPY XDYNWS.
+
+      * Host variable and row counter for the STMT4 cursor demo below.
+       01  DB2X-CURSOR-ROW             PIC S9(09) COMP-5.
+       01  DB2X-ROW-COUNT              PIC 9(04) COMP VALUE ZERO.
+
+      * Table/view name is supplied by the caller as a JCL PARM (or by
+      * a CALLing program) so this skeleton can be pointed at any
+      * table without hand-copying the program. No PARM means the
+      * SYSIBM.SYSDUMMY1 smoke-test default is used.
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH          PIC S9(04) COMP.
+           05  LK-PARM-DATA            PIC X(30).
 
-       PROCEDURE DIVISION.
-           EXEC SQL WHENEVER NOT FOUND PERFORM X001-SQL-ERROR END-EXEC
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+           MOVE 'DB2EXMPL' TO XE-PROGRAM-ID
+           PERFORM DB2X-GET-TABLE-NAME
+           PERFORM X009-LOAD-CONTROL-TABLE
+           OPEN EXTEND AUDIT-LOG-FILE
+           OPEN EXTEND EXCEPTION-QUEUE-FILE
+           OPEN EXTEND SQLCA-DUMP-FILE
+           PERFORM DB2X-READ-RESTART-POINT
+
+           EXEC SQL WHENEVER NOT FOUND PERFORM X003-SQL-NOT-FOUND
+               END-EXEC
            EXEC SQL WHENEVER SQLERROR PERFORM X001-SQL-ERROR END-EXEC
-           EXEC SQL WHENEVER SQLWARNING PERFORM X002-SQL-WARNING END-EXEC
+           EXEC SQL WHENEVER SQLWARNING PERFORM X002-SQL-WARNING
+               END-EXEC
+
+      * Each STMTn-SELECT is skipped once DB2X-LAST-STMT-NBR (read from
+      * the restart file above) shows it already completed on a prior
+      * run, so a resubmit after a mid-run failure picks up where the
+      * last one left off instead of redoing work that already
+      * committed.
+           IF DB2X-LAST-STMT-NBR < 1
+               PERFORM STMT1-SELECT THRU STMT1-EXIT
+           END-IF
+
+           IF DB2X-LAST-STMT-NBR < 2
+               PERFORM STMT2-SELECT THRU STMT2-EXIT
+           END-IF
+
+           IF DB2X-LAST-STMT-NBR < 3
+               PERFORM STMT3-SELECT THRU STMT3-EXIT
+           END-IF
+
+      * STMT4 fetches more than one row, so it uses a cursor instead
+      * of the singleton SELECTs above.
+           IF DB2X-LAST-STMT-NBR < 4
+               PERFORM STMT4-SELECT THRU STMT4-EXIT
+           END-IF
+
+      * All four statements are done - reset the restart point so the
+      * next run starts from the beginning again instead of finding a
+      * checkpoint that says there is nothing left to do. A resubmit
+      * after an abend never reaches this line, so a genuine restart
+      * is unaffected.
+           MOVE ZERO TO DB2X-LAST-STMT-NBR
+           PERFORM DB2X-WRITE-CHECKPOINT
+
+           CLOSE AUDIT-LOG-FILE
+           CLOSE EXCEPTION-QUEUE-FILE
+           CLOSE SQLCA-DUMP-FILE
+           MOVE XE-WORST-RC TO RETURN-CODE
+           STOP RUN.
+
+      * Derives the table/view name to check from the incoming PARM.
+       DB2X-GET-TABLE-NAME.
+           MOVE 'SYSIBM.SYSDUMMY1' TO XE-TABLE-NAME
+           IF LK-PARM-LENGTH > ZERO AND LK-PARM-LENGTH <= 30
+               MOVE LK-PARM-DATA(1:LK-PARM-LENGTH) TO XE-TABLE-NAME
+           END-IF.
+       DB2X-GET-TABLE-NAME-EXIT.
+           EXIT.
 
-      * The handling of SQL errors in the 3 above lines will correctly 
-      * suppress the issue raised for the first SQL...
+      * Reads the restart point written by the prior run, if any. A
+      * missing or empty restart file simply means "start from
+      * statement one" - it is not an error.
+       DB2X-READ-RESTART-POINT.
+           MOVE ZERO TO DB2X-LAST-STMT-NBR
+           OPEN INPUT RESTART-FILE
+           IF DB2X-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RST-LAST-STMT-NBR TO DB2X-LAST-STMT-NBR
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+       DB2X-READ-RESTART-POINT-EXIT.
+           EXIT.
+
+      * Rewrites the restart file with the number of the statement
+      * that has just completed successfully.
+       DB2X-WRITE-CHECKPOINT.
+           MOVE 'DB2EXMPL' TO RST-PROGRAM-ID
+           MOVE DB2X-LAST-STMT-NBR TO RST-LAST-STMT-NBR
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-REC
+           CLOSE RESTART-FILE.
+       DB2X-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      * A deadlock/timeout SQLCODE of -911 or -913 from X001-SQL-ERROR
+      * sets XE-RETRY-NEEDED so the statement below runs again instead
+      * of the whole job abending on the first contention blip.
+       STMT1-SELECT.
+           MOVE 'SELECT-1' TO XE-CURRENT-STMT-ID
+           MOVE ZERO TO XE-RETRY-COUNT
+           SET XE-RETRY-NEEDED TO TRUE
+           PERFORM STMT1-10-RUN THRU STMT1-10-EXIT
+               UNTIL XE-RETRY-NOT-NEEDED
            EXEC SQL
-               SELECT 1 FROM SYSIBM.SYSDUMMY1
-           END-EXEC.
+               COMMIT
+           END-EXEC
+           MOVE 1 TO DB2X-LAST-STMT-NBR
+           PERFORM DB2X-WRITE-CHECKPOINT.
+       STMT1-EXIT.
+           EXIT.
+
+       STMT1-10-RUN.
+           SET XE-RETRY-NOT-NEEDED TO TRUE
+           MOVE 1 TO XE-SELECT-VALUE
+           PERFORM X010-DYNAMIC-SQL-CHECK.
+       STMT1-10-EXIT.
+           EXIT.
 
-      * ...but not for the second...
+       STMT2-SELECT.
+           MOVE 'SELECT-2' TO XE-CURRENT-STMT-ID
+           MOVE ZERO TO XE-RETRY-COUNT
+           SET XE-RETRY-NEEDED TO TRUE
+           PERFORM STMT2-10-RUN THRU STMT2-10-EXIT
+               UNTIL XE-RETRY-NOT-NEEDED
            EXEC SQL
-               SELECT 2 FROM SYSIBM.SYSDUMMY1
-           END-EXEC.
-		   
-      *... and following ones
+               COMMIT
+           END-EXEC
+           MOVE 2 TO DB2X-LAST-STMT-NBR
+           PERFORM DB2X-WRITE-CHECKPOINT.
+       STMT2-EXIT.
+           EXIT.
+
+       STMT2-10-RUN.
+           SET XE-RETRY-NOT-NEEDED TO TRUE
+           MOVE 2 TO XE-SELECT-VALUE
+           PERFORM X010-DYNAMIC-SQL-CHECK.
+       STMT2-10-EXIT.
+           EXIT.
+
+       STMT3-SELECT.
+           MOVE 'SELECT-3' TO XE-CURRENT-STMT-ID
+           MOVE ZERO TO XE-RETRY-COUNT
+           SET XE-RETRY-NEEDED TO TRUE
+           PERFORM STMT3-10-RUN THRU STMT3-10-EXIT
+               UNTIL XE-RETRY-NOT-NEEDED
            EXEC SQL
-               SELECT 3 FROM SYSIBM.SYSDUMMY1
-           END-EXEC.
+               COMMIT
+           END-EXEC
+           MOVE 3 TO DB2X-LAST-STMT-NBR
+           PERFORM DB2X-WRITE-CHECKPOINT.
+       STMT3-EXIT.
+           EXIT.
 
+       STMT3-10-RUN.
+           SET XE-RETRY-NOT-NEEDED TO TRUE
+           MOVE 3 TO XE-SELECT-VALUE
+           PERFORM X010-DYNAMIC-SQL-CHECK.
+       STMT3-10-EXIT.
+           EXIT.
 
-           STOP RUN.
+      * Cursor-driven multi-row fetch. Draining the cursor to SQLCODE
+      * +100 on the last FETCH is the normal, successful way this loop
+      * ends - it is not the same thing as a singleton SELECT finding
+      * no rows, so it must not go through X003-SQL-NOT-FOUND (which
+      * would bump XE-WORST-RC to 8 and log a "no rows returned" audit
+      * record on every completely successful run). STMT4-10-RUN
+      * switches WHENEVER NOT FOUND to CONTINUE for the duration of the
+      * fetch loop and puts it back right afterward, so a genuine
+      * NOT FOUND from any EXEC SQL statement after this one would
+      * still be caught. The fetch loop only runs if OPEN itself came
+      * back clean - a deadlock/timeout on OPEN is retried (via
+      * X001-10-DEADLOCK-RETRY and the UNTIL XE-RETRY-NOT-NEEDED loop
+      * in STMT4-SELECT below) the same way STMT1-3 retry a failed
+      * SELECT, and any other OPEN failure simply skips straight past
+      * the FETCH/CLOSE instead of fetching from a cursor that was
+      * never successfully opened (which would fail with SQLCODE -501,
+      * not -911/-913, and abend the job instead of retrying).
+       STMT4-SELECT.
+           MOVE 'CURSOR-4' TO XE-CURRENT-STMT-ID
+           MOVE ZERO TO XE-RETRY-COUNT
+           SET XE-RETRY-NEEDED TO TRUE
+           PERFORM STMT4-10-RUN THRU STMT4-10-EXIT
+               UNTIL XE-RETRY-NOT-NEEDED
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE 4 TO DB2X-LAST-STMT-NBR
+           PERFORM DB2X-WRITE-CHECKPOINT.
+       STMT4-EXIT.
+           EXIT.
 
-       X001-SQL-ERROR.
-           DISPLAY 'SQL Error or No Data Found. SQLCODE: ' SQLCODE.
-           STOP RUN.
+      * Unlike STMT1-3 and the health-check dynamic SELECT, DECLARE
+      * CURSOR cannot take a host variable in place of a table name, so
+      * this cursor is not parameterized by XE-TABLE-NAME/
+      * XE-SELECT-VALUE the way the rest of this program is - it always
+      * reads SYSIBM.SYSDUMMY1. A table-agnostic cursor would need
+      * PREPAREd dynamic SQL with DECLARE CURSOR FOR a statement name
+      * instead of a literal SELECT, which is out of scope for this
+      * demo; copy this paragraph as a starting point for a real
+      * multi-row extract, not as something already pointed at your
+      * table.
+       STMT4-10-RUN.
+           SET XE-RETRY-NOT-NEEDED TO TRUE
+           MOVE ZERO TO DB2X-ROW-COUNT
+           EXEC SQL
+               DECLARE DB2XCSR1 CURSOR FOR
+                   SELECT 1 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+           EXEC SQL
+               OPEN DB2XCSR1
+           END-EXEC
+           IF SQLCODE = ZERO
+               EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+               PERFORM STMT4-20-FETCH-ROW THRU STMT4-20-EXIT
+                   UNTIL SQLCODE = 100
+               EXEC SQL WHENEVER NOT FOUND PERFORM X003-SQL-NOT-FOUND
+                   END-EXEC
+               EXEC SQL
+                   CLOSE DB2XCSR1
+               END-EXEC
+           END-IF.
+       STMT4-10-EXIT.
+           EXIT.
+
+       STMT4-20-FETCH-ROW.
+           EXEC SQL
+               FETCH DB2XCSR1 INTO :DB2X-CURSOR-ROW
+           END-EXEC
+           IF SQLCODE = 0
+               ADD 1 TO DB2X-ROW-COUNT
+               DISPLAY 'STMT4 cursor fetched row ' DB2X-ROW-COUNT
+                   ': ' DB2X-CURSOR-ROW
+           END-IF.
+       STMT4-20-EXIT.
+           EXIT.
 
-       X002-SQL-WARNING.
-           DISPLAY 'SQL Warning occurred. SQLCODE: ' SQLCODE.
-           CONTINUE.
\ No newline at end of file
+       COPY XSQLERR.
+       COPY XDYNCHK.
