@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Db2HealthCheck.
+
+      * Daily pre-flight connectivity smoke test. Reads a checklist of
+      * subsystem/table pairs and, for each one, runs the same dynamic
+      * single-row SELECT used by the PARM-driven table check in
+      * Db2Example (X010-DYNAMIC-SQL-CHECK), recording the SQLCODE and
+      * response time on a report so operations has a clear go/no-go
+      * artifact before the rest of the batch window is released.
+      * Unlike Db2Example this program must survive a failed check on
+      * one table and go on to check the rest, so it does not use the
+      * shared abend-on-SQLERROR handling in XSQLERR - SQLERROR,
+      * SQLWARNING and NOT FOUND are all non-fatal here and are
+      * reported as a per-entry result instead.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKLIST-FILE ASSIGN TO CHECKLST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HC-CHECKLIST-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO HLTHRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HC-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKLIST-FILE
+           RECORDING MODE IS F.
+       01  CHK-REC.
+           05  CHK-SUBSYSTEM               PIC X(08).
+           05  CHK-TABLE-NAME              PIC X(30).
+           05  FILLER                      PIC X(42).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-REC                         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       COPY XSQLWS.
+       COPY XDYNWS.
+
+       01  HC-CHECKLIST-FILE-STATUS        PIC X(02) VALUE '00'.
+       01  HC-REPORT-FILE-STATUS           PIC X(02) VALUE '00'.
+       01  HC-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+           88  HC-END-OF-CHECKLIST             VALUE 'Y'.
+       01  HC-CHECK-COUNT                  PIC 9(04) COMP VALUE ZERO.
+       01  HC-FAIL-COUNT                   PIC 9(04) COMP VALUE ZERO.
+       01  HC-CHECK-COUNT-DISP             PIC ZZZ9.
+       01  HC-FAIL-COUNT-DISP              PIC ZZZ9.
+       01  HC-STATUS-TEXT                  PIC X(08).
+       01  HC-SQLCODE-DISP                 PIC -(4)9.
+      * Milliseconds, not centiseconds - XE-ELAPSED-CENTISECS is
+      * scaled by 10 before it is MOVEd here, so the MSEC heading
+      * below is accurate.
+       01  HC-ELAPSED-DISP                 PIC ZZZZ9.
+       01  HC-GO-NOGO                      PIC X(05).
+
+       01  HC-HEADING-1                    PIC X(58) VALUE
+           'DAILY DB2 CONNECTIVITY HEALTH CHECK'.
+       01  HC-HEADING-2                    PIC X(58) VALUE
+           'SUBSYSTEM TABLE                SQLCODE  MSEC  STATUS'.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT CHECKLIST-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC
+           EXEC SQL WHENEVER SQLWARNING CONTINUE END-EXEC
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+
+           PERFORM WRITE-REPORT-HEADING
+           PERFORM READ-CHECK-ENTRY
+           PERFORM PROCESS-CHECK-ENTRY
+               UNTIL HC-END-OF-CHECKLIST
+           PERFORM WRITE-REPORT-SUMMARY
+
+           CLOSE CHECKLIST-FILE
+           CLOSE REPORT-FILE
+
+           IF HC-FAIL-COUNT > ZERO
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+       MAINLINE-EXIT.
+           EXIT.
+
+       READ-CHECK-ENTRY.
+           READ CHECKLIST-FILE
+               AT END
+                   SET HC-END-OF-CHECKLIST TO TRUE
+           END-READ.
+       READ-CHECK-ENTRY-EXIT.
+           EXIT.
+
+       PROCESS-CHECK-ENTRY.
+           ADD 1 TO HC-CHECK-COUNT
+           MOVE CHK-TABLE-NAME TO XE-TABLE-NAME
+           MOVE 1 TO XE-SELECT-VALUE
+           PERFORM X010-DYNAMIC-SQL-CHECK
+           IF SQLCODE = ZERO
+               MOVE 'OK' TO HC-STATUS-TEXT
+           ELSE
+               MOVE 'FAILED' TO HC-STATUS-TEXT
+               ADD 1 TO HC-FAIL-COUNT
+           END-IF
+           PERFORM WRITE-CHECK-RESULT
+           PERFORM READ-CHECK-ENTRY.
+       PROCESS-CHECK-ENTRY-EXIT.
+           EXIT.
+
+       WRITE-REPORT-HEADING.
+           MOVE SPACES TO RPT-REC
+           MOVE HC-HEADING-1 TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           MOVE HC-HEADING-2 TO RPT-REC
+           WRITE RPT-REC.
+       WRITE-REPORT-HEADING-EXIT.
+           EXIT.
+
+       WRITE-CHECK-RESULT.
+           MOVE SQLCODE TO HC-SQLCODE-DISP
+           COMPUTE HC-ELAPSED-DISP = XE-ELAPSED-CENTISECS * 10
+           MOVE SPACES TO RPT-REC
+           STRING CHK-SUBSYSTEM DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   CHK-TABLE-NAME DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   HC-SQLCODE-DISP DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   HC-ELAPSED-DISP DELIMITED BY SIZE
+                   '  ' DELIMITED BY SIZE
+                   HC-STATUS-TEXT DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC.
+       WRITE-CHECK-RESULT-EXIT.
+           EXIT.
+
+       WRITE-REPORT-SUMMARY.
+           MOVE HC-CHECK-COUNT TO HC-CHECK-COUNT-DISP
+           MOVE HC-FAIL-COUNT TO HC-FAIL-COUNT-DISP
+           IF HC-FAIL-COUNT > ZERO
+               MOVE 'NO-GO' TO HC-GO-NOGO
+           ELSE
+               MOVE 'GO' TO HC-GO-NOGO
+           END-IF
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING HC-CHECK-COUNT-DISP DELIMITED BY SIZE
+                   ' CHECKED, ' DELIMITED BY SIZE
+                   HC-FAIL-COUNT-DISP DELIMITED BY SIZE
+                   ' FAILED - ' DELIMITED BY SIZE
+                   HC-GO-NOGO DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC.
+       WRITE-REPORT-SUMMARY-EXIT.
+           EXIT.
+
+      * X010-DYNAMIC-SQL-CHECK (COPY XDYNCHK below) re-COPYs WHENEVERS
+      * around its own PREPARE/EXECUTE so that pair is self-protecting
+      * in programs that do rely on the PERFORM-based handlers in
+      * XSQLERR. This program deliberately does not COPY XSQLERR (see
+      * the header comment), so it carries its own do-nothing versions
+      * of the three paragraphs WHENEVERS.cpy's PERFORM targets name,
+      * purely so those PERFORMs resolve. The real handling stays the
+      * MAINLINE-level WHENEVER ... CONTINUE set above: SQLCODE is
+      * still inspected directly in PROCESS-CHECK-ENTRY after every
+      * call.
+       X001-SQL-ERROR.
+           CONTINUE.
+       X001-EXIT.
+           EXIT.
+
+       X002-SQL-WARNING.
+           CONTINUE.
+       X002-EXIT.
+           EXIT.
+
+       X003-SQL-NOT-FOUND.
+           CONTINUE.
+       X003-EXIT.
+           EXIT.
+
+       COPY XDYNCHK.
